@@ -4,32 +4,79 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
        SELECT USER-INFO ASSIGN TO "../USER-INFO.DAT"
+		      ORGANIZATION IS LINE SEQUENTIAL
+		      FILE STATUS IS WS-FILE-STATUS.
+       SELECT TIME-CARD ASSIGN TO "../TIME-CARD.DAT"
+		      ORGANIZATION IS LINE SEQUENTIAL
+		      FILE STATUS IS WS-TC-FILE-STATUS.
+       SELECT USER-INFO-TEMP ASSIGN TO "../USER-INFO.DAT.TMP"
 		      ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT USER-INFO-SORT ASSIGN TO "USER-INFO-SORT-WORK".
        DATA DIVISION.
            FILE SECTION.
            FD USER-INFO.
-           001 USER-INFO-FILE.
+           01  USER-INFO-FILE.
                02  W_EMPLOYEE_NO  PIC 9(10).
                02  W_FULL_NAME PIC X(50).
                02  W_PASSWORD PIC X(50).
                02  W_SCHEDULE PIC X(50).
                02  W_TIME-SCHED PIC X(50).
-               02  W_SALARY-PER-HOUR PIC 9(10).
+               02  W_SALARY-PER-HOUR PIC 9(8)V99.
+               02  W_STATUS PIC X(1).
+               02  W_SALARY-FMT PIC X(1).
+           01  USER-INFO-FILE-LEGACY REDEFINES USER-INFO-FILE.
+               02  WL_EMPLOYEE_NO  PIC 9(10).
+               02  WL_FULL_NAME PIC X(50).
+               02  WL_PASSWORD PIC X(50).
+               02  WL_SCHEDULE PIC X(50).
+               02  WL_TIME-SCHED PIC X(50).
+               02  WL_SALARY-PER-HOUR PIC 9(10).
+               02  WL_STATUS PIC X(1).
+           FD TIME-CARD.
+           01  TIME-CARD-FILE.
+               02  W_T_EMPLOYEE_NO PIC X(50).
+               02  W_T-IN PIC X(50).
+               02  W_T-OUT PIC X(50).
+               02  W_DATE_REPORT PIC X(50).
+           FD USER-INFO-TEMP.
+           01  USER-INFO-TEMP-FILE.
+               02  WT_EMPLOYEE_NO  PIC 9(10).
+               02  WT_FULL_NAME PIC X(50).
+               02  WT_PASSWORD PIC X(50).
+               02  WT_SCHEDULE PIC X(50).
+               02  WT_TIME-SCHED PIC X(50).
+               02  WT_SALARY-PER-HOUR PIC 9(8)V99.
+               02  WT_STATUS PIC X(1).
+               02  WT_SALARY-FMT PIC X(1).
+           SD  USER-INFO-SORT.
+           01  SORT-RECORD.
+               02  SR_EMPLOYEE_NO  PIC 9(10).
+               02  SR_FULL_NAME PIC X(50).
+               02  SR_PASSWORD PIC X(50).
+               02  SR_SCHEDULE PIC X(50).
+               02  SR_TIME-SCHED PIC X(50).
+               02  SR_SALARY-PER-HOUR PIC 9(8)V99.
+               02  SR_STATUS PIC X(1).
+               02  SR_SALARY-FMT PIC X(1).
            WORKING-STORAGE SECTION.
            01  EMPLOYEE-INFO.
                02  EMPLOYEE_NO  PIC 9(10).
                02  FULL_NAME PIC X(50).
-               02  PASSWORD PIC X(50).
+               02  USER-PASSWORD PIC X(50).
                02  SCHEDULE PIC X(50).
                02  TIME-SCHED PIC X(50).
-               02  SALARY-PER-HOUR PIC 9(10).
+               02  SALARY-PER-HOUR PIC 9(8)V99.
+               02  EMP-STATUS PIC X(1).
+               02  SALARY-FMT PIC X(1).
            01  SEARCH-EMPLOYEE-INFO.
                02  S_EMPLOYEE_NO  PIC 9(10).
                02  S_FULL_NAME PIC X(50).
                02  S_PASSWORD PIC X(50).
                02  S_SCHEDULE PIC X(50).
                02  S_TIME-SCHED PIC X(50).
-               02  S_SALARY-PER-HOUR PIC 9(10).
+               02  S_SALARY-PER-HOUR PIC 9(8)V99.
+               02  S_STATUS PIC X(1).
+               02  S_SALARY-FMT PIC X(1).
            01  TIME-SHEET.
                02  T_EMPLOYEE_NO PIC X(50).
                02  T-IN PIC X(50).
@@ -39,29 +86,193 @@
                02  YES-NO PIC X(1).
                02  WHAT-TO-DO PIC 9(2).
                02  WS-EOF PIC A(1).
+               02  WS-TC-EOF PIC A(1).
+               02  WS-COPY-EOF PIC A(1).
+               02  WS-UPDATE-FOUND PIC A(1).
+               02  WS-DUP-FOUND PIC A(1).
                02  ASK_EMPLOYEE_NO PIC X(10).
+               02  ASK-SEARCH-CHOICE PIC X(1).
+               02  ASK-NAME-SEARCH PIC X(50).
+               02  WS-NAME-SEARCH-TRIMMED PIC X(50).
+               02  WS-NAME-SEARCH-LEN PIC 9(2).
+               02  WS-NAME-MATCH-COUNT PIC 9(3).
+               02  ASK-SCHEDULE-SEARCH PIC X(50).
+               02  WS-FOUND-ANY PIC A(1).
+               02  WS-ROW-COUNT PIC 9(3).
+               02  WS-PAGE-FULL PIC A(1).
+               02  VERIFY-PASSWORD-INPUT PIC X(50).
+               02  WS-TC-MISSING PIC A(1).
+               02  WS-SALARY-CONVERTED-COUNT PIC 9(3).
+           01  DUPLICATE-CHECK.
+               02  DUP-EMPLOYEE-NO PIC 9(10).
+           01  FILE-STATUS-FIELDS.
+               02  WS-FILE-STATUS PIC X(2).
+               02  WS-TC-FILE-STATUS PIC X(2).
+           01  PAYROLL-REPORT-FIELDS.
+               02  PR-TOTAL-HOURS PIC 9(5)V99.
+               02  PR-TOTAL-HOURS-DISP PIC Z(4)9.99.
+               02  PR-GROSS-PAY PIC 9(10)V99.
+               02  PR-GROSS-PAY-DISP PIC Z(9)9.99.
+               02  PR-GRAND-TOTAL PIC 9(12)V99.
+               02  PR-GRAND-TOTAL-DISP PIC Z(11)9.99.
+           01  TIME-PARSE-FIELDS.
+               02  TP-CLOCK-STRING PIC X(50).
+               02  TP-HOUR-PART PIC X(10).
+               02  TP-MIN-AMPM-PART PIC X(40).
+               02  TP-MIN-PART PIC X(10).
+               02  TP-AMPM-PART PIC X(10).
+               02  TP-HOUR-NUM PIC 9(2).
+               02  TP-MIN-NUM PIC 9(2).
+               02  TP-IN-MINUTES PIC 9(4).
+               02  TP-OUT-MINUTES PIC 9(4).
+               02  TP-ELAPSED-MINUTES PIC S9(4).
+               02  TP-MINUTES-RESULT PIC 9(4).
+               02  TP-HOURS-WORKED PIC 9(3)V99.
 
        PROCEDURE DIVISION.
+           PERFORM MIGRATE-SALARY-FORMAT.
            PERFORM ASK-WHAT-TO-DO.
 
        ASK-WHAT-TO-DO.
            DISPLAY "PRESS 1 TO ADD EMPLOYEE".
            DISPLAY "PRESS 2 TO VIEW EMPLOYEE".
-           DISPLAY "PRESS 3 TO SEARCH EMPLOYEE BY EMPLOYEE-NO".
-           DISPLAY "PRESS 4 TO EXIT PROGRAM".
+           DISPLAY "PRESS 3 TO SEARCH EMPLOYEE".
+           DISPLAY "PRESS 4 TO CLOCK IN/OUT".
+           DISPLAY "PRESS 5 TO RUN PAYROLL REPORT".
+           DISPLAY "PRESS 6 TO UPDATE EMPLOYEE".
+           DISPLAY "PRESS 7 TO DEACTIVATE EMPLOYEE".
+           DISPLAY "PRESS 8 TO VERIFY EMPLOYEE PASSWORD".
+           DISPLAY "PRESS 9 TO EXIT PROGRAM".
            PERFORM SPACE-ENTER.
            ACCEPT WHAT-TO-DO.
 
            EVALUATE TRUE
                WHEN WHAT-TO-DO = 1 PERFORM ASK-QUESTION
                WHEN WHAT-TO-DO = 2 PERFORM DISPLAY-USERS
-               WHEN WHAT-TO-DO = 3 PERFORM ASK-EMP-NO
-               WHEN WHAT-TO-DO = 4 STOP RUN
+               WHEN WHAT-TO-DO = 3 PERFORM ASK-SEARCH-TYPE
+               WHEN WHAT-TO-DO = 4 PERFORM CLOCK-IN-OUT
+               WHEN WHAT-TO-DO = 5 PERFORM PAYROLL-REPORT
+               WHEN WHAT-TO-DO = 6 PERFORM ASK-UPDATE-EMP-NO
+               WHEN WHAT-TO-DO = 7 PERFORM ASK-DEACTIVATE-EMP-NO
+               WHEN WHAT-TO-DO = 8 PERFORM ASK-VERIFY-EMP-NO
+               WHEN WHAT-TO-DO = 9 STOP RUN
                WHEN OTHER
-                   DISPLAY "PLEASE ENTER DIGITS 1 - 4"
+                   DISPLAY "PLEASE ENTER DIGITS 1 - 9"
                    PERFORM ASK-WHAT-TO-DO
            END-EVALUATE.
 
+       ASK-SEARCH-TYPE.
+           DISPLAY "SEARCH BY 1-EMPLOYEE NO, 2-NAME, 3-SCHEDULE".
+           DISPLAY "WRITE C TO GO BACK TO MENU".
+           ACCEPT ASK-SEARCH-CHOICE.
+
+           EVALUATE TRUE
+               WHEN ASK-SEARCH-CHOICE = "C" OR ASK-SEARCH-CHOICE = "c"
+                   PERFORM ASK-WHAT-TO-DO
+               WHEN ASK-SEARCH-CHOICE = "1"
+                   PERFORM ASK-EMP-NO
+               WHEN ASK-SEARCH-CHOICE = "2"
+                   PERFORM ASK-NAME
+               WHEN ASK-SEARCH-CHOICE = "3"
+                   PERFORM ASK-SCHEDULE
+               WHEN OTHER
+                   PERFORM ASK-SEARCH-TYPE
+           END-EVALUATE.
+
+       ASK-NAME.
+           DISPLAY "ENTER FULL NAME, WRITE C TO GO BACK TO MENU".
+           ACCEPT ASK-NAME-SEARCH.
+
+           EVALUATE TRUE
+               WHEN ASK-NAME-SEARCH = "C" OR ASK-NAME-SEARCH = "c"
+                   PERFORM ASK-WHAT-TO-DO
+               WHEN ASK-NAME-SEARCH NOT = SPACE
+                   PERFORM SEARCH-EMPLOYEE-BY-NAME
+               WHEN OTHER
+                   PERFORM ASK-NAME
+           END-EVALUATE.
+
+       SEARCH-EMPLOYEE-BY-NAME.
+           MOVE 'N' TO WS-FOUND-ANY.
+           PERFORM OPEN-USER-INFO-FOR-READ.
+               PERFORM UNTIL WS-EOF = 'Y'
+                   READ USER-INFO INTO EMPLOYEE-INFO
+                      AT END MOVE 'Y' TO WS-EOF
+                      NOT AT END PERFORM CHECK-EMPLOYEE-INFO-BY-NAME
+                   END-READ
+               END-PERFORM.
+           CLOSE USER-INFO.
+
+           IF WS-FOUND-ANY NOT = 'Y'
+               DISPLAY "NO EMPLOYEE FOUND WITH THAT NAME",
+                   ASK-NAME-SEARCH
+           END-IF.
+
+           MOVE 'N' TO WS-EOF.
+           PERFORM SPACE-ENTER.
+           PERFORM ASK-WHAT-TO-DO.
+
+       CHECK-EMPLOYEE-INFO-BY-NAME.
+           MOVE FUNCTION TRIM(ASK-NAME-SEARCH)
+               TO WS-NAME-SEARCH-TRIMMED.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(ASK-NAME-SEARCH))
+               TO WS-NAME-SEARCH-LEN.
+           MOVE 0 TO WS-NAME-MATCH-COUNT.
+           INSPECT FULL_NAME TALLYING WS-NAME-MATCH-COUNT
+               FOR ALL WS-NAME-SEARCH-TRIMMED(1:WS-NAME-SEARCH-LEN).
+           IF WS-NAME-MATCH-COUNT > 0 AND EMP-STATUS NOT = 'I'
+               DISPLAY "USER EXIST...!"
+               MOVE EMPLOYEE-INFO TO SEARCH-EMPLOYEE-INFO
+               MOVE ALL '*' TO S_PASSWORD
+               DISPLAY SEARCH-EMPLOYEE-INFO
+               MOVE 'Y' TO WS-FOUND-ANY
+           END-IF.
+
+       ASK-SCHEDULE.
+           DISPLAY "ENTER SCHEDULE, WRITE C TO GO BACK TO MENU".
+           ACCEPT ASK-SCHEDULE-SEARCH.
+
+           EVALUATE TRUE
+               WHEN ASK-SCHEDULE-SEARCH = "C"
+                       OR ASK-SCHEDULE-SEARCH = "c"
+                   PERFORM ASK-WHAT-TO-DO
+               WHEN ASK-SCHEDULE-SEARCH NOT = SPACE
+                   PERFORM SEARCH-EMPLOYEE-BY-SCHEDULE
+               WHEN OTHER
+                   PERFORM ASK-SCHEDULE
+           END-EVALUATE.
+
+       SEARCH-EMPLOYEE-BY-SCHEDULE.
+           MOVE 'N' TO WS-FOUND-ANY.
+           PERFORM OPEN-USER-INFO-FOR-READ.
+               PERFORM UNTIL WS-EOF = 'Y'
+                   READ USER-INFO INTO EMPLOYEE-INFO
+                      AT END MOVE 'Y' TO WS-EOF
+                      NOT AT END PERFORM CHECK-EMPLOYEE-INFO-BY-SCHED
+                   END-READ
+               END-PERFORM.
+           CLOSE USER-INFO.
+
+           IF WS-FOUND-ANY NOT = 'Y'
+               DISPLAY "NO EMPLOYEE FOUND WITH THAT SCHEDULE",
+                   ASK-SCHEDULE-SEARCH
+           END-IF.
+
+           MOVE 'N' TO WS-EOF.
+           PERFORM SPACE-ENTER.
+           PERFORM ASK-WHAT-TO-DO.
+
+       CHECK-EMPLOYEE-INFO-BY-SCHED.
+           IF FUNCTION TRIM(SCHEDULE) =
+                   FUNCTION TRIM(ASK-SCHEDULE-SEARCH)
+                   AND EMP-STATUS NOT = 'I'
+               DISPLAY "USER EXIST...!"
+               MOVE EMPLOYEE-INFO TO SEARCH-EMPLOYEE-INFO
+               MOVE ALL '*' TO S_PASSWORD
+               DISPLAY SEARCH-EMPLOYEE-INFO
+               MOVE 'Y' TO WS-FOUND-ANY
+           END-IF.
+
        ASK-EMP-NO.
            DISPLAY "ENTER EMPLOYEE NO, WRITE C TO GO BACK TO MENU".
            ACCEPT ASK_EMPLOYEE_NO.
@@ -76,7 +287,7 @@
            END-EVALUATE.
 
        SEARCH-EMPLOYEE-BY-NO.
-           OPEN INPUT USER-INFO.
+           PERFORM OPEN-USER-INFO-FOR-READ.
                PERFORM UNTIL WS-EOF='Y' OR WS-EOF = 'S'
                    READ USER-INFO INTO EMPLOYEE-INFO
                       AT END MOVE 'Y' TO WS-EOF
@@ -95,25 +306,64 @@
 
        CHECK-EMPLOYEE-INFO-BY-NO.
            IF EMPLOYEE_NO = FUNCTION NUMVAL(ASK_EMPLOYEE_NO)
+                   AND EMP-STATUS NOT = 'I'
                DISPLAY "USER EXIST...!"
                MOVE EMPLOYEE-INFO TO SEARCH-EMPLOYEE-INFO
+               MOVE ALL '*' TO S_PASSWORD
                DISPLAY SEARCH-EMPLOYEE-INFO
                MOVE 'S' TO WS-EOF
            END-IF.
 
        DISPLAY-USERS.
-           OPEN INPUT USER-INFO.
-               PERFORM UNTIL WS-EOF='Y'
-                   READ USER-INFO INTO EMPLOYEE-INFO
-                      AT END MOVE 'Y' TO WS-EOF
-                      NOT AT END DISPLAY EMPLOYEE-INFO
-                   END-READ
-               END-PERFORM.
+           PERFORM OPEN-USER-INFO-FOR-READ.
            CLOSE USER-INFO.
-           MOVE 'N' TO WS-EOF.
+
+           IF WS-EOF = 'Y'
+               DISPLAY "NO EMPLOYEES ON FILE"
+               MOVE 'N' TO WS-EOF
+           ELSE
+               SORT USER-INFO-SORT
+                   ON ASCENDING KEY SR_FULL_NAME
+                   USING USER-INFO
+                   GIVING USER-INFO-TEMP
+
+               PERFORM DISPLAY-DIRECTORY-HEADER
+               OPEN INPUT USER-INFO-TEMP
+                   PERFORM UNTIL WS-COPY-EOF = 'Y'
+                       READ USER-INFO-TEMP
+                          AT END MOVE 'Y' TO WS-COPY-EOF
+                          NOT AT END PERFORM DISPLAY-DIRECTORY-ROW
+                       END-READ
+                   END-PERFORM
+               CLOSE USER-INFO-TEMP
+               MOVE 'N' TO WS-COPY-EOF
+           END-IF.
+
            PERFORM SPACE-ENTER.
            PERFORM ASK-WHAT-TO-DO.
 
+       DISPLAY-DIRECTORY-HEADER.
+           PERFORM SPACE-ENTER.
+           DISPLAY "EMPLOYEE NO  FULL NAME"
+               "                                           SCHEDULE".
+           MOVE 0 TO WS-ROW-COUNT.
+           MOVE 'N' TO WS-PAGE-FULL.
+
+       DISPLAY-DIRECTORY-ROW.
+           IF WT_STATUS NOT = 'I'
+               IF WS-PAGE-FULL = 'Y'
+                   PERFORM SPACE-ENTER
+                   DISPLAY "PRESS ENTER FOR NEXT PAGE..."
+                   ACCEPT YES-NO
+                   PERFORM DISPLAY-DIRECTORY-HEADER
+               END-IF
+               DISPLAY WT_EMPLOYEE_NO, "   ", WT_FULL_NAME, WT_SCHEDULE
+               ADD 1 TO WS-ROW-COUNT
+               IF WS-ROW-COUNT >= 10
+                   MOVE 'Y' TO WS-PAGE-FULL
+               END-IF
+           END-IF.
+
        SPACE-ENTER.
            DISPLAY "----------------------------".
            DISPLAY " ".
@@ -131,7 +381,7 @@
            ACCEPT FULL_NAME.
            PERFORM SPACE-ENTER.
            DISPLAY "ENTER PASSWORD: ".
-           ACCEPT PASSWORD .
+           ACCEPT USER-PASSWORD.
            PERFORM SPACE-ENTER.
            DISPLAY "ENTER SCHEDULE, (SEPERATED IN -) EX: (M-W-F)".
            ACCEPT SCHEDULE.
@@ -139,28 +389,406 @@
            DISPLAY "ENTER TIME-SCHED, EX 8:30 AM - 9:30 PM".
            ACCEPT TIME-SCHED.
            PERFORM SPACE-ENTER.
-           DISPLAY "ENTER SALARY PER HOUR: "
+           DISPLAY "ENTER SALARY PER HOUR, EX 15.50: "
            ACCEPT SALARY-PER-HOUR.
            PERFORM SPACE-ENTER.
+           MOVE 'A' TO EMP-STATUS.
+           MOVE 'V' TO SALARY-FMT.
 
        ASK-USER.
            DISPLAY "ARE DETAILS RIGHT (Y/N)?".
            ACCEPT YES-NO.
            EVALUATE TRUE
                WHEN YES-NO = "Y" OR YES-NO = "y"
-                   PERFORM WRITE-USER-ENTERED
+                   PERFORM CHECK-FOR-DUPLICATE-EMPLOYEE-NO
+                   IF WS-DUP-FOUND = 'Y'
+                       DISPLAY "EMPLOYEE NO ALREADY EXISTS...!"
+                       PERFORM ASK-QUESTION
+                   ELSE
+                       PERFORM WRITE-USER-ENTERED
+                   END-IF
                WHEN YES-NO = "N" OR YES-NO = "n"
                    PERFORM ASK-QUESTION
                WHEN OTHER
                    PERFORM ASK-USER
            END-EVALUATE.
 
+       CHECK-FOR-DUPLICATE-EMPLOYEE-NO.
+           MOVE EMPLOYEE_NO TO DUP-EMPLOYEE-NO.
+           MOVE 'N' TO WS-DUP-FOUND.
+           PERFORM OPEN-USER-INFO-FOR-READ.
+               PERFORM UNTIL WS-EOF = 'Y' OR WS-DUP-FOUND = 'Y'
+                   READ USER-INFO
+                      AT END MOVE 'Y' TO WS-EOF
+                      NOT AT END PERFORM CHECK-EMPLOYEE-NO-MATCH
+                   END-READ
+               END-PERFORM.
+           CLOSE USER-INFO.
+           MOVE 'N' TO WS-EOF.
+
+       CHECK-EMPLOYEE-NO-MATCH.
+           IF W_EMPLOYEE_NO = DUP-EMPLOYEE-NO
+               MOVE 'Y' TO WS-DUP-FOUND
+           END-IF.
+
+       OPEN-USER-INFO-FOR-READ.
+           OPEN INPUT USER-INFO.
+           IF WS-FILE-STATUS = '35'
+               DISPLAY "USER-INFO.DAT NOT FOUND YET, NO RECORDS ON FILE"
+               MOVE 'Y' TO WS-EOF
+           END-IF.
+
+       MIGRATE-SALARY-FORMAT.
+           MOVE 0 TO WS-SALARY-CONVERTED-COUNT.
+           OPEN INPUT USER-INFO.
+           IF WS-FILE-STATUS = '35'
+               CLOSE USER-INFO
+           ELSE
+               CLOSE USER-INFO
+               PERFORM OPEN-USER-INFO-FOR-READ
+               OPEN OUTPUT USER-INFO-TEMP
+               PERFORM UNTIL WS-EOF = 'Y'
+                   READ USER-INFO
+                      AT END MOVE 'Y' TO WS-EOF
+                      NOT AT END PERFORM CONVERT-LEGACY-SALARY-REC
+                   END-READ
+               END-PERFORM
+               CLOSE USER-INFO
+               CLOSE USER-INFO-TEMP
+               MOVE 'N' TO WS-EOF
+               IF WS-SALARY-CONVERTED-COUNT > 0
+                   PERFORM REPLACE-USER-INFO-FILE
+                   DISPLAY "SALARY-PER-HOUR VALUES CONVERTED TO CENTS"
+               END-IF
+           END-IF.
+
+       CONVERT-LEGACY-SALARY-REC.
+           IF W_SALARY-FMT = 'V'
+               MOVE W_EMPLOYEE_NO TO WT_EMPLOYEE_NO
+               MOVE W_FULL_NAME TO WT_FULL_NAME
+               MOVE W_PASSWORD TO WT_PASSWORD
+               MOVE W_SCHEDULE TO WT_SCHEDULE
+               MOVE W_TIME-SCHED TO WT_TIME-SCHED
+               MOVE W_SALARY-PER-HOUR TO WT_SALARY-PER-HOUR
+               MOVE W_STATUS TO WT_STATUS
+               MOVE W_SALARY-FMT TO WT_SALARY-FMT
+           ELSE
+               MOVE WL_EMPLOYEE_NO TO WT_EMPLOYEE_NO
+               MOVE WL_FULL_NAME TO WT_FULL_NAME
+               MOVE WL_PASSWORD TO WT_PASSWORD
+               MOVE WL_SCHEDULE TO WT_SCHEDULE
+               MOVE WL_TIME-SCHED TO WT_TIME-SCHED
+               MOVE WL_SALARY-PER-HOUR TO WT_SALARY-PER-HOUR
+               MOVE WL_STATUS TO WT_STATUS
+               MOVE 'V' TO WT_SALARY-FMT
+               ADD 1 TO WS-SALARY-CONVERTED-COUNT
+           END-IF.
+           WRITE USER-INFO-TEMP-FILE.
+
        WRITE-USER-ENTERED.
            OPEN EXTEND USER-INFO.
-               MOVE EMPLOYEE-INFO TO USER-INFO-FILE.
-               WRITE USER-INFO-FILE
-               END-WRITE.
+           IF WS-FILE-STATUS = '35'
+               DISPLAY "USER-INFO.DAT NOT FOUND, CREATING IT..."
+               OPEN OUTPUT USER-INFO
+               CLOSE USER-INFO
+               OPEN EXTEND USER-INFO
+           END-IF.
+           MOVE EMPLOYEE-INFO TO USER-INFO-FILE.
+           WRITE USER-INFO-FILE
+           END-WRITE.
+           CLOSE USER-INFO.
+
+       CLOCK-IN-OUT.
+           DISPLAY "ENTER EMPLOYEE NO: ".
+           ACCEPT T_EMPLOYEE_NO.
+           PERFORM SPACE-ENTER.
+           DISPLAY "ENTER CLOCK-IN TIME, EX 8:30 AM".
+           ACCEPT T-IN.
+           PERFORM SPACE-ENTER.
+           DISPLAY "ENTER CLOCK-OUT TIME, EX 5:30 PM".
+           ACCEPT T-OUT.
+           PERFORM SPACE-ENTER.
+           ACCEPT DATE_REPORT FROM DATE.
+           PERFORM WRITE-TIME-SHEET-ENTERED.
+           PERFORM ASK-WHAT-TO-DO.
+
+       WRITE-TIME-SHEET-ENTERED.
+           OPEN EXTEND TIME-CARD.
+           IF WS-TC-FILE-STATUS = '35'
+               DISPLAY "TIME-CARD.DAT NOT FOUND, CREATING IT..."
+               OPEN OUTPUT TIME-CARD
+               CLOSE TIME-CARD
+               OPEN EXTEND TIME-CARD
+           END-IF.
+           MOVE TIME-SHEET TO TIME-CARD-FILE.
+           WRITE TIME-CARD-FILE
+           END-WRITE.
+           CLOSE TIME-CARD.
+
+       PAYROLL-REPORT.
+           DISPLAY "---------- PAYROLL REPORT ----------".
+           MOVE ZERO TO PR-GRAND-TOTAL.
+           PERFORM CHECK-TIME-CARD-EXISTS.
+           PERFORM OPEN-USER-INFO-FOR-READ.
+               PERFORM UNTIL WS-EOF = 'Y'
+                   READ USER-INFO INTO EMPLOYEE-INFO
+                      AT END MOVE 'Y' TO WS-EOF
+                      NOT AT END
+                          IF EMP-STATUS NOT = 'I'
+                              PERFORM COMPUTE-EMPLOYEE-PAY
+                          END-IF
+                   END-READ
+               END-PERFORM.
            CLOSE USER-INFO.
+           MOVE 'N' TO WS-EOF.
+           DISPLAY "-------------------------------------".
+           MOVE PR-GRAND-TOTAL TO PR-GRAND-TOTAL-DISP.
+           DISPLAY "GRAND TOTAL GROSS PAY: " PR-GRAND-TOTAL-DISP.
+           PERFORM SPACE-ENTER.
+           PERFORM ASK-WHAT-TO-DO.
+
+       CHECK-TIME-CARD-EXISTS.
+           OPEN INPUT TIME-CARD.
+           IF WS-TC-FILE-STATUS = '35'
+               DISPLAY "TIME-CARD.DAT NOT FOUND YET, NO PUNCHES ON FILE"
+               MOVE 'Y' TO WS-TC-MISSING
+           ELSE
+               MOVE 'N' TO WS-TC-MISSING
+           END-IF.
+           CLOSE TIME-CARD.
+
+       COMPUTE-EMPLOYEE-PAY.
+           MOVE ZERO TO PR-TOTAL-HOURS.
+           IF WS-TC-MISSING NOT = 'Y'
+               OPEN INPUT TIME-CARD
+               PERFORM UNTIL WS-TC-EOF = 'Y'
+                   READ TIME-CARD INTO TIME-SHEET
+                      AT END MOVE 'Y' TO WS-TC-EOF
+                      NOT AT END PERFORM ACCUMULATE-HOURS-IF-MATCH
+                   END-READ
+               END-PERFORM
+               CLOSE TIME-CARD
+               MOVE 'N' TO WS-TC-EOF
+           END-IF.
+           COMPUTE PR-GROSS-PAY = PR-TOTAL-HOURS * SALARY-PER-HOUR.
+           ADD PR-GROSS-PAY TO PR-GRAND-TOTAL.
+           MOVE PR-TOTAL-HOURS TO PR-TOTAL-HOURS-DISP.
+           MOVE PR-GROSS-PAY TO PR-GROSS-PAY-DISP.
+           DISPLAY "EMPLOYEE NO: " EMPLOYEE_NO
+                   " HOURS: " PR-TOTAL-HOURS-DISP
+                   " GROSS PAY: " PR-GROSS-PAY-DISP.
+
+       ACCUMULATE-HOURS-IF-MATCH.
+           IF FUNCTION NUMVAL(T_EMPLOYEE_NO) = EMPLOYEE_NO
+               PERFORM CONVERT-PUNCH-TO-HOURS
+               ADD TP-HOURS-WORKED TO PR-TOTAL-HOURS
+           END-IF.
+
+       CONVERT-PUNCH-TO-HOURS.
+           MOVE T-IN TO TP-CLOCK-STRING.
+           PERFORM PARSE-CLOCK-TIME.
+           MOVE TP-MINUTES-RESULT TO TP-IN-MINUTES.
+           MOVE T-OUT TO TP-CLOCK-STRING.
+           PERFORM PARSE-CLOCK-TIME.
+           MOVE TP-MINUTES-RESULT TO TP-OUT-MINUTES.
+           COMPUTE TP-ELAPSED-MINUTES = TP-OUT-MINUTES - TP-IN-MINUTES.
+           IF TP-ELAPSED-MINUTES < 0
+               ADD 1440 TO TP-ELAPSED-MINUTES
+           END-IF.
+           COMPUTE TP-HOURS-WORKED = TP-ELAPSED-MINUTES / 60.
+
+       PARSE-CLOCK-TIME.
+           UNSTRING TP-CLOCK-STRING DELIMITED BY ":"
+               INTO TP-HOUR-PART TP-MIN-AMPM-PART.
+           UNSTRING TP-MIN-AMPM-PART DELIMITED BY SPACE
+               INTO TP-MIN-PART TP-AMPM-PART.
+           MOVE FUNCTION NUMVAL(TP-HOUR-PART) TO TP-HOUR-NUM.
+           MOVE FUNCTION NUMVAL(TP-MIN-PART) TO TP-MIN-NUM.
+           IF TP-AMPM-PART(1:1) = "P" OR TP-AMPM-PART(1:1) = "p"
+               IF TP-HOUR-NUM NOT = 12
+                   ADD 12 TO TP-HOUR-NUM
+               END-IF
+           ELSE
+               IF TP-HOUR-NUM = 12
+                   MOVE 0 TO TP-HOUR-NUM
+               END-IF
+           END-IF.
+           COMPUTE TP-MINUTES-RESULT = TP-HOUR-NUM * 60 + TP-MIN-NUM.
+
+       ASK-UPDATE-EMP-NO.
+           DISPLAY "ENTER EMPLOYEE NO TO UPDATE, C TO GO BACK TO MENU".
+           ACCEPT ASK_EMPLOYEE_NO.
+
+           EVALUATE TRUE
+               WHEN ASK_EMPLOYEE_NO = "C" OR ASK_EMPLOYEE_NO = "c"
+                   PERFORM ASK-WHAT-TO-DO
+               WHEN ASK_EMPLOYEE_NO NOT = SPACE
+                   PERFORM FIND-AND-UPDATE-USER
+               WHEN OTHER
+                   PERFORM ASK-UPDATE-EMP-NO
+           END-EVALUATE.
+
+       FIND-AND-UPDATE-USER.
+           PERFORM OPEN-USER-INFO-FOR-READ.
+           OPEN OUTPUT USER-INFO-TEMP.
+               PERFORM UNTIL WS-EOF = 'Y'
+                   READ USER-INFO INTO EMPLOYEE-INFO
+                      AT END MOVE 'Y' TO WS-EOF
+                      NOT AT END PERFORM COPY-OR-REPLACE-USER-RECORD
+                   END-READ
+               END-PERFORM.
+           CLOSE USER-INFO.
+           CLOSE USER-INFO-TEMP.
+           MOVE 'N' TO WS-EOF.
+
+           IF WS-UPDATE-FOUND = 'Y'
+               PERFORM REPLACE-USER-INFO-FILE
+               DISPLAY "EMPLOYEE UPDATED...!"
+           ELSE
+               DISPLAY "EMPLOYEE NO DOES NOT EXIST", ASK_EMPLOYEE_NO
+           END-IF.
+
+           MOVE 'N' TO WS-UPDATE-FOUND.
+           PERFORM SPACE-ENTER.
+           PERFORM ASK-WHAT-TO-DO.
+
+       COPY-OR-REPLACE-USER-RECORD.
+           IF EMPLOYEE_NO = FUNCTION NUMVAL(ASK_EMPLOYEE_NO)
+               MOVE 'Y' TO WS-UPDATE-FOUND
+               PERFORM ASK-UPDATED-USER-DETAILS
+           END-IF.
+           MOVE EMPLOYEE-INFO TO USER-INFO-TEMP-FILE.
+           WRITE USER-INFO-TEMP-FILE.
+
+       ASK-UPDATED-USER-DETAILS.
+           DISPLAY "UPDATING EMPLOYEE NO: " EMPLOYEE_NO.
+           DISPLAY "ENTER FULL NAME: ".
+           ACCEPT FULL_NAME.
+           PERFORM SPACE-ENTER.
+           DISPLAY "ENTER PASSWORD: ".
+           ACCEPT USER-PASSWORD.
+           PERFORM SPACE-ENTER.
+           DISPLAY "ENTER SCHEDULE, (SEPERATED IN -) EX: (M-W-F)".
+           ACCEPT SCHEDULE.
+           PERFORM SPACE-ENTER.
+           DISPLAY "ENTER TIME-SCHED, EX 8:30 AM - 9:30 PM".
+           ACCEPT TIME-SCHED.
+           PERFORM SPACE-ENTER.
+           DISPLAY "ENTER SALARY PER HOUR, EX 15.50: "
+           ACCEPT SALARY-PER-HOUR.
+           PERFORM SPACE-ENTER.
+           MOVE 'V' TO SALARY-FMT.
+
+       REPLACE-USER-INFO-FILE.
+           OPEN INPUT USER-INFO-TEMP.
+           OPEN OUTPUT USER-INFO.
+               PERFORM UNTIL WS-COPY-EOF = 'Y'
+                   READ USER-INFO-TEMP INTO EMPLOYEE-INFO
+                      AT END MOVE 'Y' TO WS-COPY-EOF
+                      NOT AT END PERFORM WRITE-COPIED-USER-RECORD
+                   END-READ
+               END-PERFORM.
+           CLOSE USER-INFO-TEMP.
+           CLOSE USER-INFO.
+           MOVE 'N' TO WS-COPY-EOF.
+
+       WRITE-COPIED-USER-RECORD.
+           MOVE EMPLOYEE-INFO TO USER-INFO-FILE.
+           WRITE USER-INFO-FILE.
+
+       ASK-DEACTIVATE-EMP-NO.
+           DISPLAY "ENTER EMPLOYEE NO TO DEACTIVATE, C FOR MENU".
+           ACCEPT ASK_EMPLOYEE_NO.
+
+           EVALUATE TRUE
+               WHEN ASK_EMPLOYEE_NO = "C" OR ASK_EMPLOYEE_NO = "c"
+                   PERFORM ASK-WHAT-TO-DO
+               WHEN ASK_EMPLOYEE_NO NOT = SPACE
+                   PERFORM FIND-AND-DEACTIVATE-USER
+               WHEN OTHER
+                   PERFORM ASK-DEACTIVATE-EMP-NO
+           END-EVALUATE.
+
+       FIND-AND-DEACTIVATE-USER.
+           PERFORM OPEN-USER-INFO-FOR-READ.
+           OPEN OUTPUT USER-INFO-TEMP.
+               PERFORM UNTIL WS-EOF = 'Y'
+                   READ USER-INFO INTO EMPLOYEE-INFO
+                      AT END MOVE 'Y' TO WS-EOF
+                      NOT AT END PERFORM COPY-OR-DEACTIVATE-USER-RECORD
+                   END-READ
+               END-PERFORM.
+           CLOSE USER-INFO.
+           CLOSE USER-INFO-TEMP.
+           MOVE 'N' TO WS-EOF.
+
+           IF WS-UPDATE-FOUND = 'Y'
+               PERFORM REPLACE-USER-INFO-FILE
+               DISPLAY "EMPLOYEE DEACTIVATED...!"
+           ELSE
+               DISPLAY "EMPLOYEE NO DOES NOT EXIST", ASK_EMPLOYEE_NO
+           END-IF.
+
+           MOVE 'N' TO WS-UPDATE-FOUND.
+           PERFORM SPACE-ENTER.
+           PERFORM ASK-WHAT-TO-DO.
+
+       COPY-OR-DEACTIVATE-USER-RECORD.
+           IF EMPLOYEE_NO = FUNCTION NUMVAL(ASK_EMPLOYEE_NO)
+               MOVE 'Y' TO WS-UPDATE-FOUND
+               MOVE 'I' TO EMP-STATUS
+           END-IF.
+           MOVE EMPLOYEE-INFO TO USER-INFO-TEMP-FILE.
+           WRITE USER-INFO-TEMP-FILE.
+
+       ASK-VERIFY-EMP-NO.
+           DISPLAY "ENTER EMPLOYEE NO TO VERIFY PASSWORD, C FOR MENU".
+           ACCEPT ASK_EMPLOYEE_NO.
+
+           EVALUATE TRUE
+               WHEN ASK_EMPLOYEE_NO = "C" OR ASK_EMPLOYEE_NO = "c"
+                   PERFORM ASK-WHAT-TO-DO
+               WHEN ASK_EMPLOYEE_NO NOT = SPACE
+                   PERFORM ASK-VERIFY-PASSWORD
+               WHEN OTHER
+                   PERFORM ASK-VERIFY-EMP-NO
+           END-EVALUATE.
+
+       ASK-VERIFY-PASSWORD.
+           DISPLAY "ENTER PASSWORD TO VERIFY: ".
+           ACCEPT VERIFY-PASSWORD-INPUT.
+           PERFORM VERIFY-EMPLOYEE-PASSWORD.
+
+       VERIFY-EMPLOYEE-PASSWORD.
+           MOVE 'N' TO WS-FOUND-ANY.
+           PERFORM OPEN-USER-INFO-FOR-READ.
+               PERFORM UNTIL WS-EOF = 'Y' OR WS-FOUND-ANY = 'Y'
+                   READ USER-INFO INTO EMPLOYEE-INFO
+                      AT END MOVE 'Y' TO WS-EOF
+                      NOT AT END PERFORM CHECK-VERIFY-PASSWORD-MATCH
+                   END-READ
+               END-PERFORM.
+           CLOSE USER-INFO.
+
+           IF WS-FOUND-ANY NOT = 'Y'
+               DISPLAY "EMPLOYEE NO DOES NOT EXIST", ASK_EMPLOYEE_NO
+           END-IF.
+
+           MOVE 'N' TO WS-EOF.
+           PERFORM SPACE-ENTER.
+           PERFORM ASK-WHAT-TO-DO.
+
+       CHECK-VERIFY-PASSWORD-MATCH.
+           IF EMPLOYEE_NO = FUNCTION NUMVAL(ASK_EMPLOYEE_NO)
+                   AND EMP-STATUS NOT = 'I'
+               IF FUNCTION TRIM(USER-PASSWORD) =
+                       FUNCTION TRIM(VERIFY-PASSWORD-INPUT)
+                   DISPLAY "PASSWORD VERIFIED...!"
+               ELSE
+                   DISPLAY "PASSWORD VERIFICATION FAILED...!"
+               END-IF
+               MOVE 'Y' TO WS-FOUND-ANY
+           END-IF.
 
        ASK-AGAIN-TO-WRITE.
            DISPLAY "WOULD YOU LIKE TO ADD ANOTHER EMPLOYEE: (Y/N) ?".
